@@ -4,49 +4,306 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
            FILE-CONTROL.
-           SELECT INPUT-FILE ASSIGN TO "inputs/day4.txt"
+           SELECT INPUT-FILE ASSIGN TO DYNAMIC WS-INPUT-FILENAME
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT EXCEPTION-FILE ASSIGN TO DYNAMIC
+           WS-EXCEPTION-FILENAME
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OVERLAP-FILE ASSIGN TO DYNAMIC
+           WS-OVERLAP-FILENAME
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CONTROL-FILE ASSIGN TO "control/run-control.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-CTL-FS.
+           SELECT REPORT-FILE ASSIGN TO DYNAMIC WS-REPORT-FILENAME
            ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
        FILE SECTION.
            FD INPUT-FILE.
-           01 INPUT-STRING PIC X(11).
+           01 INPUT-STRING PIC X(19).
+           FD EXCEPTION-FILE.
+           01 EXCEPTION-LINE PIC X(40).
+           FD OVERLAP-FILE.
+           01 OVERLAP-LINE PIC X(50).
+           FD CONTROL-FILE.
+           01 CONTROL-LINE PIC X(50).
+           FD REPORT-FILE.
+           01 REPORT-LINE PIC X(80).
        WORKING-STORAGE SECTION.
        01 STATE.
          05 WS-FINISHED PIC X VALUE "N".
          05 WS-GROUP OCCURS 2.
-           10 WS-GROUP-VALUE PIC 9(2) OCCURS 2 VALUE 0.
-         05 WS-TOTAL PIC 9(3) OCCURS 2 VALUE 0.
+           10 WS-GROUP-VALUE PIC 9(4) OCCURS 2 VALUE 0.
+         05 WS-GROUP-RAW OCCURS 2.
+           10 WS-GROUP-RAW-VALUE PIC X(4) OCCURS 2 VALUE SPACES.
+         05 WS-TOTAL PIC 9(4) OCCURS 2 VALUE 0.
+         05 WS-LINE-NUMBER PIC 9(6) VALUE 0.
+         05 WS-VALID-RECORD PIC X VALUE "Y".
+         05 WS-EXCEPTION-COUNT PIC 9(6) VALUE 0.
+         05 WS-NUMVAL-CHECK PIC S9(4) VALUE 0.
+         05 WS-OVERLAP-TYPE PIC X(7) VALUE SPACES.
+         05 WS-OVERLAP-CAPACITY PIC 9(6) VALUE 0.
+         05 WS-RUN-DATE PIC X(8) VALUE SPACES.
+         05 WS-INPUT-FILENAME PIC X(40) VALUE SPACES.
+         05 WS-ARCHIVE-FILENAME PIC X(40) VALUE SPACES.
+         05 WS-RENAME-RC PIC S9(9) COMP-5 VALUE 0.
+         05 WS-RUN-KEY PIC X(8) VALUE SPACES.
+         05 WS-SKIP-RUN PIC X VALUE "N".
+         05 WS-CTL-EOF PIC X VALUE "N".
+         05 WS-CTL-FS PIC X(2) VALUE "00".
+         05 WS-FORCE-FLAG PIC X(4) VALUE SPACES.
+         05 WS-REPORT-FILENAME PIC X(40) VALUE SPACES.
+         05 WS-EXCEPTION-FILENAME PIC X(40) VALUE SPACES.
+         05 WS-OVERLAP-FILENAME PIC X(40) VALUE SPACES.
+       01 WS-EXCEPTION-REC.
+         05 WS-EXC-LINE-NO PIC 9(6).
+         05 FILLER PIC X(3) VALUE " - ".
+         05 WS-EXC-TEXT PIC X(19).
+       01 WS-OVERLAP-REC.
+         05 WS-OVL-LINE-NO PIC 9(6).
+         05 FILLER PIC X(3) VALUE " - ".
+         05 WS-OVL-RANGE-1 PIC 9(4).
+         05 FILLER PIC X(1) VALUE "-".
+         05 WS-OVL-RANGE-2 PIC 9(4).
+         05 FILLER PIC X(3) VALUE " / ".
+         05 WS-OVL-RANGE-3 PIC 9(4).
+         05 FILLER PIC X(1) VALUE "-".
+         05 WS-OVL-RANGE-4 PIC 9(4).
+         05 FILLER PIC X(3) VALUE " - ".
+         05 WS-OVL-TYPE PIC X(7).
+       01 WS-CONTROL-REC.
+         05 WS-CTL-PROGRAM PIC X(12).
+         05 FILLER PIC X(1) VALUE SPACE.
+         05 WS-CTL-DATE PIC X(8).
+         05 FILLER PIC X(1) VALUE SPACE.
+         05 WS-CTL-STATUS PIC X(8).
+         05 FILLER PIC X(1) VALUE SPACE.
+         05 WS-CTL-TASK-1 PIC 9(4).
+         05 FILLER PIC X(1) VALUE SPACE.
+         05 WS-CTL-TASK-2 PIC 9(4).
+         05 FILLER PIC X(1) VALUE SPACE.
+         05 WS-CTL-OVERLAP-CAPACITY PIC 9(6).
+       77 INX-F USAGE IS INDEX.
+       77 INX-G USAGE IS INDEX.
+       COPY DAY4RES.
        PROCEDURE DIVISION.
        MAIN.
-           OPEN INPUT INPUT-FILE.
-           PERFORM GET-DATA UNTIL WS-FINISHED = "Y".
-           DISPLAY "Task 1 " WS-TOTAL(1).
-           DISPLAY "Task 2 " WS-TOTAL(2).
-           STOP RUN.
+           PERFORM SET-INPUT-FILENAME.
+           PERFORM SET-REPORT-FILENAME.
+           PERFORM SET-EXCEPTION-FILENAME.
+           PERFORM SET-OVERLAP-FILENAME.
+           PERFORM CHECK-RUN-CONTROL.
+           IF WS-SKIP-RUN = "Y"
+               DISPLAY "AOC-2022-4: input for " WS-RUN-KEY
+                 " already processed - skipping (set "
+                 "AOC_FORCE_REPROCESS=Y to override)."
+           ELSE
+               OPEN INPUT INPUT-FILE
+               OPEN OUTPUT EXCEPTION-FILE
+               OPEN OUTPUT OVERLAP-FILE
+               OPEN OUTPUT REPORT-FILE
+               PERFORM GET-DATA UNTIL WS-FINISHED = "Y"
+               MOVE WS-TOTAL(1) TO WS-D4-TASK-1
+               MOVE WS-TOTAL(2) TO WS-D4-TASK-2
+               MOVE WS-OVERLAP-CAPACITY TO WS-D4-OVERLAP-CAPACITY
+               DISPLAY "Task 1 " WS-D4-TASK-1
+               DISPLAY "Task 2 " WS-D4-TASK-2
+               DISPLAY "Exceptions: " WS-EXCEPTION-COUNT
+               DISPLAY "Total overlapping capacity: "
+                 WS-D4-OVERLAP-CAPACITY
+               MOVE SPACES TO REPORT-LINE
+               STRING "Task 1 " WS-D4-TASK-1 DELIMITED BY SIZE
+                 INTO REPORT-LINE
+               WRITE REPORT-LINE
+               MOVE SPACES TO REPORT-LINE
+               STRING "Task 2 " WS-D4-TASK-2 DELIMITED BY SIZE
+                 INTO REPORT-LINE
+               WRITE REPORT-LINE
+               MOVE SPACES TO REPORT-LINE
+               STRING "Exceptions: " WS-EXCEPTION-COUNT
+                 DELIMITED BY SIZE INTO REPORT-LINE
+               WRITE REPORT-LINE
+               MOVE SPACES TO REPORT-LINE
+               STRING "Total overlapping capacity: "
+                 WS-D4-OVERLAP-CAPACITY DELIMITED BY SIZE
+                 INTO REPORT-LINE
+               WRITE REPORT-LINE
+               CLOSE REPORT-FILE
+               PERFORM ARCHIVE-INPUT-FILE
+               PERFORM RECORD-RUN-CONTROL
+           END-IF.
+           GOBACK.
+
+       SET-INPUT-FILENAME.
+           ACCEPT WS-RUN-DATE FROM ENVIRONMENT "AOC_RUN_DATE".
+           IF WS-RUN-DATE = SPACES
+               MOVE "inputs/day4.txt" TO WS-INPUT-FILENAME
+           ELSE
+               STRING "inputs/day4-" WS-RUN-DATE ".txt"
+                 DELIMITED BY SIZE INTO WS-INPUT-FILENAME
+           END-IF.
+
+       SET-REPORT-FILENAME.
+           IF WS-RUN-DATE = SPACES
+               MOVE "reports/day4.txt" TO WS-REPORT-FILENAME
+           ELSE
+               STRING "reports/day4-" WS-RUN-DATE ".txt"
+                 DELIMITED BY SIZE INTO WS-REPORT-FILENAME
+           END-IF.
+
+       SET-EXCEPTION-FILENAME.
+           IF WS-RUN-DATE = SPACES
+               MOVE "inputs/day4-exceptions.txt" TO
+                 WS-EXCEPTION-FILENAME
+           ELSE
+               STRING "inputs/day4-exceptions-" WS-RUN-DATE ".txt"
+                 DELIMITED BY SIZE INTO WS-EXCEPTION-FILENAME
+           END-IF.
+
+       SET-OVERLAP-FILENAME.
+           IF WS-RUN-DATE = SPACES
+               MOVE "inputs/day4-overlaps.txt" TO WS-OVERLAP-FILENAME
+           ELSE
+               STRING "inputs/day4-overlaps-" WS-RUN-DATE ".txt"
+                 DELIMITED BY SIZE INTO WS-OVERLAP-FILENAME
+           END-IF.
+
+       CHECK-RUN-CONTROL.
+           MOVE "N" TO WS-SKIP-RUN.
+           MOVE "N" TO WS-CTL-EOF.
+           IF WS-RUN-DATE = SPACES
+               MOVE "STATIC" TO WS-RUN-KEY
+           ELSE
+               MOVE WS-RUN-DATE TO WS-RUN-KEY
+           END-IF.
+           OPEN INPUT CONTROL-FILE.
+           IF WS-CTL-FS = "00"
+               PERFORM WITH TEST BEFORE UNTIL WS-CTL-EOF = "Y"
+                   READ CONTROL-FILE INTO WS-CONTROL-REC
+                     AT END MOVE "Y" TO WS-CTL-EOF
+                   END-READ
+                   IF WS-CTL-EOF NOT = "Y" AND
+                     WS-CTL-PROGRAM = "AOC-2022-4" AND
+                     WS-CTL-DATE = WS-RUN-KEY AND
+                     WS-CTL-STATUS = "COMPLETE"
+                       MOVE "Y" TO WS-SKIP-RUN
+                       MOVE WS-CTL-TASK-1 TO WS-D4-TASK-1
+                       MOVE WS-CTL-TASK-2 TO WS-D4-TASK-2
+                       MOVE WS-CTL-OVERLAP-CAPACITY TO
+                         WS-D4-OVERLAP-CAPACITY
+                   END-IF
+               END-PERFORM
+               CLOSE CONTROL-FILE
+           END-IF.
+           ACCEPT WS-FORCE-FLAG FROM ENVIRONMENT
+             "AOC_FORCE_REPROCESS".
+           IF WS-FORCE-FLAG = "Y"
+               MOVE "N" TO WS-SKIP-RUN
+           END-IF.
+
+       RECORD-RUN-CONTROL.
+           OPEN INPUT CONTROL-FILE.
+           IF WS-CTL-FS = "00"
+               CLOSE CONTROL-FILE
+               OPEN EXTEND CONTROL-FILE
+           ELSE
+               OPEN OUTPUT CONTROL-FILE
+           END-IF.
+           MOVE "AOC-2022-4" TO WS-CTL-PROGRAM.
+           MOVE WS-RUN-KEY TO WS-CTL-DATE.
+           MOVE "COMPLETE" TO WS-CTL-STATUS.
+           MOVE WS-D4-TASK-1 TO WS-CTL-TASK-1.
+           MOVE WS-D4-TASK-2 TO WS-CTL-TASK-2.
+           MOVE WS-D4-OVERLAP-CAPACITY TO WS-CTL-OVERLAP-CAPACITY.
+           MOVE WS-CONTROL-REC TO CONTROL-LINE.
+           WRITE CONTROL-LINE.
+           CLOSE CONTROL-FILE.
 
        GET-DATA.
            READ INPUT-FILE AT END PERFORM FINISH.
            IF WS-FINISHED = "N" THEN
+            ADD 1 TO WS-LINE-NUMBER
+            MOVE SPACES TO WS-GROUP-RAW(1) WS-GROUP-RAW(2)
+            MOVE "Y" TO WS-VALID-RECORD
             UNSTRING INPUT-STRING DELIMITED BY "-" OR ","
-            INTO WS-GROUP-VALUE(1,1) WS-GROUP-VALUE(1,2)
-            WS-GROUP-VALUE(2,1) WS-GROUP-VALUE(2,2)
+            INTO WS-GROUP-RAW-VALUE(1,1) WS-GROUP-RAW-VALUE(1,2)
+            WS-GROUP-RAW-VALUE(2,1) WS-GROUP-RAW-VALUE(2,2)
+            ON OVERFLOW MOVE "N" TO WS-VALID-RECORD
             END-UNSTRING
-            PERFORM PROCESS-DATA
+            PERFORM VALIDATE-RECORD
+            IF WS-VALID-RECORD = "Y"
+              PERFORM PROCESS-DATA
+            ELSE
+              PERFORM WRITE-EXCEPTION
+            END-IF
            END-IF.
 
+       VALIDATE-RECORD.
+           PERFORM WITH TEST BEFORE VARYING INX-F FROM 1 BY 1 UNTIL
+             INX-F > 2
+               PERFORM WITH TEST BEFORE VARYING INX-G FROM 1 BY 1
+                 UNTIL INX-G > 2
+                   MOVE FUNCTION TEST-NUMVAL(WS-GROUP-RAW-VALUE
+                     (INX-F, INX-G)) TO WS-NUMVAL-CHECK
+                   IF WS-NUMVAL-CHECK NOT = 0
+                     MOVE "N" TO WS-VALID-RECORD
+                   ELSE
+                     MOVE FUNCTION NUMVAL(WS-GROUP-RAW-VALUE
+                       (INX-F, INX-G)) TO WS-GROUP-VALUE(INX-F, INX-G)
+                   END-IF
+               END-PERFORM
+           END-PERFORM.
+
+       WRITE-EXCEPTION.
+           ADD 1 TO WS-EXCEPTION-COUNT.
+           MOVE WS-LINE-NUMBER TO WS-EXC-LINE-NO.
+           MOVE INPUT-STRING TO WS-EXC-TEXT.
+           MOVE WS-EXCEPTION-REC TO EXCEPTION-LINE.
+           WRITE EXCEPTION-LINE.
+
        PROCESS-DATA.
+           MOVE SPACES TO WS-OVERLAP-TYPE.
            IF (WS-GROUP-VALUE(1,1) <= WS-GROUP-VALUE(2,1) AND
              WS-GROUP-VALUE(1,2) >= WS-GROUP-VALUE(2,2)) OR
              (WS-GROUP-VALUE(1,2) <= WS-GROUP-VALUE(2,2) AND
              WS-GROUP-VALUE(1,1) >= WS-GROUP-VALUE(2,1)) THEN
              ADD 1 TO WS-TOTAL(1)
+             MOVE "FULL" TO WS-OVERLAP-TYPE
            END-IF.
 
            IF WS-GROUP-VALUE(1,1) <= WS-GROUP-VALUE(2,2) AND
              WS-GROUP-VALUE(1,2) >= WS-GROUP-VALUE(2,1) THEN
              ADD 1 TO WS-TOTAL(2)
+             IF WS-OVERLAP-TYPE = SPACES
+               MOVE "PARTIAL" TO WS-OVERLAP-TYPE
+             END-IF
+             COMPUTE WS-OVERLAP-CAPACITY =
+               WS-OVERLAP-CAPACITY +
+               FUNCTION MIN(WS-GROUP-VALUE(1,2) WS-GROUP-VALUE(2,2)) -
+               FUNCTION MAX(WS-GROUP-VALUE(1,1) WS-GROUP-VALUE(2,1)) + 1
+             PERFORM WRITE-OVERLAP
            END-IF.
 
+       WRITE-OVERLAP.
+           MOVE WS-LINE-NUMBER TO WS-OVL-LINE-NO.
+           MOVE WS-GROUP-VALUE(1,1) TO WS-OVL-RANGE-1.
+           MOVE WS-GROUP-VALUE(1,2) TO WS-OVL-RANGE-2.
+           MOVE WS-GROUP-VALUE(2,1) TO WS-OVL-RANGE-3.
+           MOVE WS-GROUP-VALUE(2,2) TO WS-OVL-RANGE-4.
+           MOVE WS-OVERLAP-TYPE TO WS-OVL-TYPE.
+           MOVE WS-OVERLAP-REC TO OVERLAP-LINE.
+           WRITE OVERLAP-LINE.
+
        FINISH.
            MOVE "Y" TO WS-FINISHED.
            CLOSE INPUT-FILE.
+           CLOSE EXCEPTION-FILE.
+           CLOSE OVERLAP-FILE.
+
+       ARCHIVE-INPUT-FILE.
+           IF WS-RUN-DATE NOT = SPACES
+               STRING "archive/day4-" WS-RUN-DATE ".txt"
+                 DELIMITED BY SIZE INTO WS-ARCHIVE-FILENAME
+               CALL "CBL_RENAME_FILE" USING WS-INPUT-FILENAME
+                 WS-ARCHIVE-FILENAME RETURNING WS-RENAME-RC
+           END-IF.
