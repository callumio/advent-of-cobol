@@ -0,0 +1,3 @@
+       01 WS-DAY1-RESULT EXTERNAL.
+         05 WS-D1-TASK-1 PIC 9(8) VALUE 0.
+         05 WS-D1-TASK-2 PIC 9(9) VALUE 0.
