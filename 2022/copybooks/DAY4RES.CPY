@@ -0,0 +1,4 @@
+       01 WS-DAY4-RESULT EXTERNAL.
+         05 WS-D4-TASK-1 PIC 9(4) VALUE 0.
+         05 WS-D4-TASK-2 PIC 9(4) VALUE 0.
+         05 WS-D4-OVERLAP-CAPACITY PIC 9(6) VALUE 0.
