@@ -0,0 +1,3 @@
+       01 WS-DAY3-RESULT EXTERNAL.
+         05 WS-D3-TASK-1 PIC 9(7) VALUE 0.
+         05 WS-D3-TASK-2 PIC 9(7) VALUE 0.
