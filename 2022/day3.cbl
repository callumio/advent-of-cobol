@@ -4,12 +4,33 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
            FILE-CONTROL.
-           SELECT INPUT-FILE ASSIGN TO "inputs/day3.txt"
+           SELECT INPUT-FILE ASSIGN TO DYNAMIC WS-INPUT-FILENAME
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT DETAIL-FILE ASSIGN TO DYNAMIC WS-DETAIL-FILENAME
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT REJECT-FILE ASSIGN TO DYNAMIC WS-REJECT-FILENAME
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CONTROL-FILE ASSIGN TO "control/run-control.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-CTL-FS.
+           SELECT REPORT-FILE ASSIGN TO DYNAMIC WS-REPORT-FILENAME
            ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
        FILE SECTION.
            FD INPUT-FILE.
-           01 INPUT-STRING PIC X(64).
+           01 INPUT-RAW PIC X(132).
+           01 INPUT-STRING REDEFINES INPUT-RAW PIC X(64).
+           01 INPUT-OVERFLOW REDEFINES INPUT-RAW.
+             05 FILLER PIC X(64).
+             05 INPUT-OVERFLOW-PART PIC X(68).
+           FD DETAIL-FILE.
+           01 DETAIL-LINE PIC X(40).
+           FD REJECT-FILE.
+           01 REJECT-LINE PIC X(100).
+           FD CONTROL-FILE.
+           01 CONTROL-LINE PIC X(50).
+           FD REPORT-FILE.
+           01 REPORT-LINE PIC X(180).
        WORKING-STORAGE SECTION.
        01 STATE.
          05 WS-FINISHED PIC A VALUE "N".
@@ -17,35 +38,260 @@
          05 WS-PRIORITY-TOTAL PIC 9(7) OCCURS 2 INDEXED BY INX-B
            VALUE 0.
          05 WS-SPLIT PIC A(64) OCCURS 3.
+         05 WS-LINE-NUMBER PIC 9(6) VALUE 0.
+         05 WS-GROUP-SIZE PIC 9(2) VALUE 3.
+         05 WS-OTHER-LIMIT PIC 9(2) VALUE 0.
+         05 WS-GROUP-SIZE-ENV PIC X(4) VALUE SPACES.
+         05 WS-GROUP-SIZE-CHECK PIC S9(4) VALUE 0.
+         05 WS-GROUP-COUNT PIC 9(6) VALUE 0.
+         05 WS-GROUP-SKIP-COUNT PIC 9(6) VALUE 0.
+         05 WS-FOUND-COUNT PIC 9(6) VALUE 0.
+         05 WS-REJECT-COUNT PIC 9(6) VALUE 0.
+         05 WS-GROUP-BAD PIC X VALUE "N".
+         05 WS-RUN-DATE PIC X(8) VALUE SPACES.
+         05 WS-INPUT-FILENAME PIC X(40) VALUE SPACES.
+         05 WS-ARCHIVE-FILENAME PIC X(40) VALUE SPACES.
+         05 WS-RENAME-RC PIC S9(9) COMP-5 VALUE 0.
+         05 WS-RUN-KEY PIC X(8) VALUE SPACES.
+         05 WS-SKIP-RUN PIC X VALUE "N".
+         05 WS-CTL-EOF PIC X VALUE "N".
+         05 WS-CTL-FS PIC X(2) VALUE "00".
+         05 WS-FORCE-FLAG PIC X(4) VALUE SPACES.
+         05 WS-REPORT-FILENAME PIC X(40) VALUE SPACES.
+         05 WS-DETAIL-FILENAME PIC X(40) VALUE SPACES.
+         05 WS-REJECT-FILENAME PIC X(40) VALUE SPACES.
        01 WS-GROUP OCCURS 2.
-           05 WS-GROUP-SPLIT PIC A(64) OCCURS 3.
+           05 WS-GROUP-SPLIT PIC A(64) OCCURS 20 TIMES.
        01 TALLY.
          05 TALLY-LENGTH PIC 9(2) VALUE 0.
          05 TALLY-FOUND PIC 9(2) VALUE 0.
          05 TALLY-FOUND-C PIC 9(2) VALUE 0.
+         05 TALLY-FOUND-IN-SLOT PIC 9(1) VALUE 0.
+       01 WS-DETAIL-REC.
+         05 WS-DTL-TASK PIC 9(1).
+         05 FILLER PIC X(1) VALUE SPACE.
+         05 WS-DTL-LINE-NO PIC 9(6).
+         05 FILLER PIC X(1) VALUE SPACE.
+         05 WS-DTL-CHAR PIC A.
+         05 FILLER PIC X(1) VALUE SPACE.
+         05 WS-DTL-PRIORITY PIC 9(3).
+       01 WS-REJECT-REC.
+         05 WS-REJ-LINE-NO PIC 9(6).
+         05 FILLER PIC X(3) VALUE " - ".
+         05 WS-REJ-TEXT PIC X(64).
+         05 FILLER PIC X(3) VALUE " - ".
+         05 WS-REJ-OVERFLOW PIC X(24).
+       01 WS-CONTROL-REC.
+         05 WS-CTL-PROGRAM PIC X(12).
+         05 FILLER PIC X(1) VALUE SPACE.
+         05 WS-CTL-DATE PIC X(8).
+         05 FILLER PIC X(1) VALUE SPACE.
+         05 WS-CTL-STATUS PIC X(8).
+         05 FILLER PIC X(1) VALUE SPACE.
+         05 WS-CTL-TASK-1 PIC 9(7).
+         05 FILLER PIC X(1) VALUE SPACE.
+         05 WS-CTL-TASK-2 PIC 9(7).
        77 INX-A VALUE 0 USAGE IS INDEX.
        77 INX-C VALUE 0 USAGE IS INDEX.
        77 INX-D VALUE 0 USAGE IS INDEX.
+       77 INX-E VALUE 0 USAGE IS INDEX.
+       COPY DAY3RES.
        PROCEDURE DIVISION.
        MAIN.
-           OPEN INPUT INPUT-FILE.
-           PERFORM UNTIL WS-FINISHED = "Y"
-             PERFORM READ-DATA WITH TEST BEFORE VARYING INX-A FROM 1
-             BY 1 UNTIL INX-A > 3 OR WS-FINISHED = "Y"
-             IF WS-FINISHED = "N"
-               SET INX-B TO 2
-               PERFORM GET-PRIORITY-CHAR
-               SET INX-B TO 1
-             END-IF
-           END-PERFORM.
-              
-           DISPLAY WS-PRIORITY-TOTAL(1).
-           DISPLAY WS-PRIORITY-TOTAL(2).
-           STOP RUN.
+           PERFORM SET-GROUP-SIZE.
+           PERFORM SET-INPUT-FILENAME.
+           PERFORM SET-REPORT-FILENAME.
+           PERFORM SET-DETAIL-FILENAME.
+           PERFORM SET-REJECT-FILENAME.
+           PERFORM CHECK-RUN-CONTROL.
+           IF WS-SKIP-RUN = "Y"
+               DISPLAY "AOC-2022-3: input for " WS-RUN-KEY
+                 " already processed - skipping (set "
+                 "AOC_FORCE_REPROCESS=Y to override)."
+           ELSE
+               OPEN INPUT INPUT-FILE
+               OPEN OUTPUT DETAIL-FILE
+               OPEN OUTPUT REJECT-FILE
+               OPEN OUTPUT REPORT-FILE
+               PERFORM UNTIL WS-FINISHED = "Y"
+                 MOVE "N" TO WS-GROUP-BAD
+                 PERFORM READ-DATA WITH TEST BEFORE VARYING INX-A FROM 1
+                 BY 1 UNTIL INX-A > WS-GROUP-SIZE OR WS-FINISHED = "Y"
+                 IF WS-FINISHED = "N"
+                   ADD 1 TO WS-GROUP-COUNT
+                   IF WS-GROUP-BAD = "N"
+                     SET INX-B TO 2
+                     PERFORM GET-PRIORITY-CHAR
+                     SET INX-B TO 1
+                   ELSE
+                     ADD 1 TO WS-GROUP-SKIP-COUNT
+                   END-IF
+                 END-IF
+               END-PERFORM
+
+               MOVE WS-PRIORITY-TOTAL(1) TO WS-D3-TASK-1
+               MOVE WS-PRIORITY-TOTAL(2) TO WS-D3-TASK-2
+               DISPLAY WS-D3-TASK-1
+               DISPLAY WS-D3-TASK-2
+               MOVE SPACES TO REPORT-LINE
+               STRING WS-D3-TASK-1 DELIMITED BY SIZE INTO REPORT-LINE
+               WRITE REPORT-LINE
+               MOVE SPACES TO REPORT-LINE
+               STRING WS-D3-TASK-2 DELIMITED BY SIZE INTO REPORT-LINE
+               WRITE REPORT-LINE
+               IF FUNCTION MOD(WS-LINE-NUMBER, WS-GROUP-SIZE) NOT = 0
+                 DISPLAY "Warning: " WS-LINE-NUMBER
+                   " lines read is not an exact multiple of "
+                   "group size " WS-GROUP-SIZE
+                 MOVE SPACES TO REPORT-LINE
+                 STRING "Warning: " WS-LINE-NUMBER
+                   " lines read is not an exact multiple of "
+                   "group size " WS-GROUP-SIZE DELIMITED BY SIZE
+                   INTO REPORT-LINE
+                 WRITE REPORT-LINE
+               END-IF
+               DISPLAY "Control totals -"
+                 " lines read: " WS-LINE-NUMBER
+                 " groups processed: " WS-GROUP-COUNT
+                 " priority characters found: " WS-FOUND-COUNT
+                 " groups skipped (rejected member): "
+                 WS-GROUP-SKIP-COUNT
+                 " lines rejected: " WS-REJECT-COUNT
+               MOVE SPACES TO REPORT-LINE
+               STRING "Control totals -"
+                 " lines read: " WS-LINE-NUMBER
+                 " groups processed: " WS-GROUP-COUNT
+                 " priority characters found: " WS-FOUND-COUNT
+                 " groups skipped (rejected member): "
+                 WS-GROUP-SKIP-COUNT
+                 " lines rejected: " WS-REJECT-COUNT DELIMITED BY SIZE
+                 INTO REPORT-LINE
+               WRITE REPORT-LINE
+               CLOSE REPORT-FILE
+               PERFORM ARCHIVE-INPUT-FILE
+               PERFORM RECORD-RUN-CONTROL
+           END-IF.
+           GOBACK.
+
+       SET-GROUP-SIZE.
+           ACCEPT WS-GROUP-SIZE-ENV FROM ENVIRONMENT
+             "AOC_DAY3_GROUP_SIZE".
+           IF WS-GROUP-SIZE-ENV NOT = SPACES
+               MOVE FUNCTION TEST-NUMVAL(WS-GROUP-SIZE-ENV) TO
+                 WS-GROUP-SIZE-CHECK
+               IF WS-GROUP-SIZE-CHECK = 0 AND
+                 FUNCTION NUMVAL(WS-GROUP-SIZE-ENV) > 0
+                   MOVE FUNCTION NUMVAL(WS-GROUP-SIZE-ENV) TO
+                     WS-GROUP-SIZE
+               END-IF
+           END-IF.
+           IF WS-GROUP-SIZE > 20
+               MOVE 20 TO WS-GROUP-SIZE
+               DISPLAY "AOC-2022-3: AOC_DAY3_GROUP_SIZE exceeds the "
+                 "configured maximum of 20 - clamping to 20."
+           END-IF.
+
+       SET-INPUT-FILENAME.
+           ACCEPT WS-RUN-DATE FROM ENVIRONMENT "AOC_RUN_DATE".
+           IF WS-RUN-DATE = SPACES
+               MOVE "inputs/day3.txt" TO WS-INPUT-FILENAME
+           ELSE
+               STRING "inputs/day3-" WS-RUN-DATE ".txt"
+                 DELIMITED BY SIZE INTO WS-INPUT-FILENAME
+           END-IF.
+
+       SET-REPORT-FILENAME.
+           IF WS-RUN-DATE = SPACES
+               MOVE "reports/day3.txt" TO WS-REPORT-FILENAME
+           ELSE
+               STRING "reports/day3-" WS-RUN-DATE ".txt"
+                 DELIMITED BY SIZE INTO WS-REPORT-FILENAME
+           END-IF.
+
+       SET-DETAIL-FILENAME.
+           IF WS-RUN-DATE = SPACES
+               MOVE "inputs/day3-detail.txt" TO WS-DETAIL-FILENAME
+           ELSE
+               STRING "inputs/day3-detail-" WS-RUN-DATE ".txt"
+                 DELIMITED BY SIZE INTO WS-DETAIL-FILENAME
+           END-IF.
+
+       SET-REJECT-FILENAME.
+           IF WS-RUN-DATE = SPACES
+               MOVE "inputs/day3-rejects.txt" TO WS-REJECT-FILENAME
+           ELSE
+               STRING "inputs/day3-rejects-" WS-RUN-DATE ".txt"
+                 DELIMITED BY SIZE INTO WS-REJECT-FILENAME
+           END-IF.
+
+       CHECK-RUN-CONTROL.
+           MOVE "N" TO WS-SKIP-RUN.
+           MOVE "N" TO WS-CTL-EOF.
+           IF WS-RUN-DATE = SPACES
+               MOVE "STATIC" TO WS-RUN-KEY
+           ELSE
+               MOVE WS-RUN-DATE TO WS-RUN-KEY
+           END-IF.
+           OPEN INPUT CONTROL-FILE.
+           IF WS-CTL-FS = "00"
+               PERFORM WITH TEST BEFORE UNTIL WS-CTL-EOF = "Y"
+                   READ CONTROL-FILE INTO WS-CONTROL-REC
+                     AT END MOVE "Y" TO WS-CTL-EOF
+                   END-READ
+                   IF WS-CTL-EOF NOT = "Y" AND
+                     WS-CTL-PROGRAM = "AOC-2022-3" AND
+                     WS-CTL-DATE = WS-RUN-KEY AND
+                     WS-CTL-STATUS = "COMPLETE"
+                       MOVE "Y" TO WS-SKIP-RUN
+                       MOVE WS-CTL-TASK-1 TO WS-D3-TASK-1
+                       MOVE WS-CTL-TASK-2 TO WS-D3-TASK-2
+                   END-IF
+               END-PERFORM
+               CLOSE CONTROL-FILE
+           END-IF.
+           ACCEPT WS-FORCE-FLAG FROM ENVIRONMENT
+             "AOC_FORCE_REPROCESS".
+           IF WS-FORCE-FLAG = "Y"
+               MOVE "N" TO WS-SKIP-RUN
+           END-IF.
+
+       RECORD-RUN-CONTROL.
+           OPEN INPUT CONTROL-FILE.
+           IF WS-CTL-FS = "00"
+               CLOSE CONTROL-FILE
+               OPEN EXTEND CONTROL-FILE
+           ELSE
+               OPEN OUTPUT CONTROL-FILE
+           END-IF.
+           MOVE "AOC-2022-3" TO WS-CTL-PROGRAM.
+           MOVE WS-RUN-KEY TO WS-CTL-DATE.
+           MOVE "COMPLETE" TO WS-CTL-STATUS.
+           MOVE WS-D3-TASK-1 TO WS-CTL-TASK-1.
+           MOVE WS-D3-TASK-2 TO WS-CTL-TASK-2.
+           MOVE WS-CONTROL-REC TO CONTROL-LINE.
+           WRITE CONTROL-LINE.
+           CLOSE CONTROL-FILE.
+
        READ-DATA.
            READ INPUT-FILE AT END PERFORM FINISH.
-           IF WS-FINISHED = "N"           
-             PERFORM PROCESS-DATA.
+           IF WS-FINISHED = "N"
+             ADD 1 TO WS-LINE-NUMBER
+             IF INPUT-OVERFLOW-PART NOT = SPACES
+               PERFORM WRITE-REJECT
+             ELSE
+               PERFORM PROCESS-DATA
+             END-IF
+           END-IF.
+
+       WRITE-REJECT.
+           ADD 1 TO WS-REJECT-COUNT.
+           MOVE "Y" TO WS-GROUP-BAD.
+           MOVE SPACES TO WS-GROUP-SPLIT(2, INX-A).
+           MOVE WS-LINE-NUMBER TO WS-REJ-LINE-NO.
+           MOVE INPUT-STRING TO WS-REJ-TEXT.
+           MOVE INPUT-OVERFLOW-PART(1:24) TO WS-REJ-OVERFLOW.
+           MOVE WS-REJECT-REC TO REJECT-LINE.
+           WRITE REJECT-LINE.
 
        PROCESS-DATA.
            MOVE INPUT-STRING TO WS-GROUP-SPLIT(2, INX-A).
@@ -65,6 +311,12 @@
            PERFORM GET-PRIORITY-CHAR.
 
        GET-PRIORITY-CHAR.
+           IF INX-B = 1
+               MOVE 2 TO WS-OTHER-LIMIT
+           ELSE
+               COMPUTE WS-OTHER-LIMIT = WS-GROUP-SIZE - 1
+           END-IF.
+
            MOVE 0 TO TALLY-LENGTH
 
            INSPECT WS-GROUP-SPLIT(INX-B,1) TALLYING TALLY-LENGTH
@@ -72,21 +324,61 @@
            COMPUTE TALLY-LENGTH = LENGTH OF WS-GROUP-SPLIT(INX-B,1) -
            TALLY-LENGTH.
 
+           MOVE 0 TO TALLY-FOUND.
            PERFORM WITH TEST BEFORE VARYING INX-C FROM 1 BY 1 UNTIL
-             INX-C > TALLY-LENGTH OR TALLY-FOUND = 2
-               MOVE 0 TO TALLY-FOUND
-               MOVE 0 TO TALLY-FOUND-C
+             INX-C > TALLY-LENGTH OR TALLY-FOUND = WS-OTHER-LIMIT
                MOVE WS-GROUP-SPLIT(INX-B,1)(INX-C:1) TO WS-PRIORITY-CHAR
-               IF WS-PRIORITY-CHAR IN WS-GROUP-SPLIT(INX-B,2)
-                 AND WS-PRIORITY-CHAR IN WS-GROUP-SPLIT(INX-B,3)
-                 TALLY-FOUND = 2
-               LOCATE
+               PERFORM FIND-IN-OTHER-SPLITS
+               IF TALLY-FOUND-C = WS-OTHER-LIMIT
+                 MOVE WS-OTHER-LIMIT TO TALLY-FOUND
+               END-IF
            END-PERFORM.
+           IF TALLY-FOUND = WS-OTHER-LIMIT
+               ADD 1 TO WS-FOUND-COUNT
+           END-IF.
            MOVE 0 TO TALLY-FOUND.
 
            COMPUTE WS-PRIORITY-TOTAL(INX-B) = FUNCTION MOD(FUNCTION
            ORD(WS-PRIORITY-CHAR) - 39, 58) + WS-PRIORITY-TOTAL(INX-B).
 
+           PERFORM WRITE-DETAIL.
+
+       FIND-IN-OTHER-SPLITS.
+           MOVE 0 TO TALLY-FOUND-C.
+           PERFORM WITH TEST BEFORE VARYING INX-E FROM 2 BY 1 UNTIL
+             INX-E > WS-OTHER-LIMIT + 1
+               MOVE 0 TO TALLY-FOUND-IN-SLOT
+               PERFORM WITH TEST BEFORE VARYING INX-D FROM 1 BY 1
+                 UNTIL INX-D > LENGTH OF WS-GROUP-SPLIT(INX-B,INX-E)
+                   IF WS-GROUP-SPLIT(INX-B,INX-E)(INX-D:1) =
+                     WS-PRIORITY-CHAR
+                     MOVE 1 TO TALLY-FOUND-IN-SLOT
+                   END-IF
+               END-PERFORM
+               IF TALLY-FOUND-IN-SLOT = 1
+                 ADD 1 TO TALLY-FOUND-C
+               END-IF
+           END-PERFORM.
+
+       WRITE-DETAIL.
+           MOVE INX-B TO WS-DTL-TASK.
+           MOVE WS-LINE-NUMBER TO WS-DTL-LINE-NO.
+           MOVE WS-PRIORITY-CHAR TO WS-DTL-CHAR.
+           COMPUTE WS-DTL-PRIORITY = FUNCTION MOD(FUNCTION
+           ORD(WS-PRIORITY-CHAR) - 39, 58).
+           MOVE WS-DETAIL-REC TO DETAIL-LINE.
+           WRITE DETAIL-LINE.
+
        FINISH.
            MOVE "Y" TO WS-FINISHED.
            CLOSE INPUT-FILE.
+           CLOSE DETAIL-FILE.
+           CLOSE REJECT-FILE.
+
+       ARCHIVE-INPUT-FILE.
+           IF WS-RUN-DATE NOT = SPACES
+               STRING "archive/day3-" WS-RUN-DATE ".txt"
+                 DELIMITED BY SIZE INTO WS-ARCHIVE-FILENAME
+               CALL "CBL_RENAME_FILE" USING WS-INPUT-FILENAME
+                 WS-ARCHIVE-FILENAME RETURNING WS-RENAME-RC
+           END-IF.
