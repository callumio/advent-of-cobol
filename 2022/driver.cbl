@@ -0,0 +1,23 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AOC-2022-DRIVER.
+       AUTHOR. Callum Leslie.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       COPY DAY1RES.
+       COPY DAY3RES.
+       COPY DAY4RES.
+       PROCEDURE DIVISION.
+       MAIN.
+           CALL "AOC-2022-1".
+           CALL "AOC-2022-3".
+           CALL "AOC-2022-4".
+           DISPLAY "==== AoC 2022 daily summary ====".
+           DISPLAY "Day 1 Task 1: " WS-D1-TASK-1.
+           DISPLAY "Day 1 Task 2: " WS-D1-TASK-2.
+           DISPLAY "Day 3 Task 1: " WS-D3-TASK-1.
+           DISPLAY "Day 3 Task 2: " WS-D3-TASK-2.
+           DISPLAY "Day 4 Task 1: " WS-D4-TASK-1.
+           DISPLAY "Day 4 Task 2: " WS-D4-TASK-2.
+           DISPLAY "Day 4 overlapping capacity: "
+             WS-D4-OVERLAP-CAPACITY.
+           STOP RUN.
