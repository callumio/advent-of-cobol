@@ -3,51 +3,370 @@
        ENVIRONMENT DIVISION.
            INPUT-OUTPUT SECTION.
               FILE-CONTROL.
-              SELECT INPUT-FILE ASSIGN TO 'inputs/day1.txt'
+              SELECT INPUT-FILE ASSIGN TO DYNAMIC WS-INPUT-FILENAME
+              ORGANIZATION IS LINE SEQUENTIAL.
+              SELECT EXCEPTION-FILE ASSIGN TO DYNAMIC
+              WS-EXCEPTION-FILENAME
+              ORGANIZATION IS LINE SEQUENTIAL.
+              SELECT CHECKPOINT-FILE ASSIGN TO DYNAMIC
+              WS-CHECKPOINT-FILENAME
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-CKPT-FS.
+              SELECT CONTROL-FILE ASSIGN TO
+              'control/run-control.txt'
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-CTL-FS.
+              SELECT REPORT-FILE ASSIGN TO DYNAMIC
+              WS-REPORT-FILENAME
               ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
            FILE SECTION.
            FD INPUT-FILE.
              01 INPUT-STRING PIC X(8).
+           FD EXCEPTION-FILE.
+             01 EXCEPTION-LINE PIC X(40).
+           FD CHECKPOINT-FILE.
+             01 CHECKPOINT-LINE PIC X(160).
+           FD CONTROL-FILE.
+             01 CONTROL-LINE PIC X(50).
+           FD REPORT-FILE.
+             01 REPORT-LINE PIC X(80).
        WORKING-STORAGE SECTION.
            01 STATE.
              05 FINISHED PIC X VALUE "n".
-             05 WS-CALORIES PIC 9(8) OCCURS 3 TIMES VALUE 0.
+             05 WS-CALORIES PIC 9(8) OCCURS 10 TIMES VALUE 0.
+             05 WS-ELF-NUMBER PIC 9(4) OCCURS 10 TIMES VALUE 0.
              05 WS-TOTAL-CALORIES PIC 9(8) VALUE 0.
+             05 WS-CURRENT-ELF PIC 9(4) VALUE 1.
+             05 WS-RANK-IDX PIC 9(2) VALUE 0.
+             05 WS-LINE-NUMBER PIC 9(6) VALUE 0.
+             05 WS-NUMVAL-CHECK PIC S9(4) VALUE 0.
+             05 WS-EXCEPTION-COUNT PIC 9(6) VALUE 0.
+             05 WS-CKPT-FS PIC X(2) VALUE "00".
+             05 WS-CKPT-INTERVAL PIC 9(4) VALUE 100.
+             05 WS-SKIP-IDX PIC 9(6) VALUE 0.
+             05 WS-CKPT-RESUMED PIC X VALUE "N".
+             05 WS-RUN-DATE PIC X(8) VALUE SPACES.
+             05 WS-INPUT-FILENAME PIC X(40) VALUE SPACES.
+             05 WS-ARCHIVE-FILENAME PIC X(40) VALUE SPACES.
+             05 WS-RENAME-RC PIC S9(9) COMP-5 VALUE 0.
+             05 WS-RUN-KEY PIC X(8) VALUE SPACES.
+             05 WS-SKIP-RUN PIC X VALUE "N".
+             05 WS-CTL-EOF PIC X VALUE "N".
+             05 WS-CTL-FS PIC X(2) VALUE "00".
+             05 WS-FORCE-FLAG PIC X(4) VALUE SPACES.
+             05 WS-REPORT-FILENAME PIC X(40) VALUE SPACES.
+             05 WS-EXCEPTION-FILENAME PIC X(40) VALUE SPACES.
+             05 WS-CHECKPOINT-FILENAME PIC X(40) VALUE SPACES.
+           01 WS-EXCEPTION-REC.
+             05 WS-EXC-LINE-NO PIC 9(6).
+             05 FILLER PIC X(3) VALUE " - ".
+             05 WS-EXC-TEXT PIC X(8).
+           01 WS-CHECKPOINT-REC.
+             05 CKPT-STATUS PIC X(8).
+             05 CKPT-RUN-KEY PIC X(8).
+             05 CKPT-LINE-NUMBER PIC 9(6).
+             05 CKPT-CURRENT-ELF PIC 9(4).
+             05 CKPT-TOTAL-CALORIES PIC 9(8).
+             05 CKPT-EXCEPTION-COUNT PIC 9(6).
+             05 CKPT-CALORIES PIC 9(8) OCCURS 10 TIMES.
+             05 CKPT-ELF-NUMBER PIC 9(4) OCCURS 10 TIMES.
+           01 WS-CONTROL-REC.
+             05 WS-CTL-PROGRAM PIC X(12).
+             05 FILLER PIC X(1) VALUE SPACE.
+             05 WS-CTL-DATE PIC X(8).
+             05 FILLER PIC X(1) VALUE SPACE.
+             05 WS-CTL-STATUS PIC X(8).
+             05 FILLER PIC X(1) VALUE SPACE.
+             05 WS-CTL-TASK-1 PIC 9(8).
+             05 FILLER PIC X(1) VALUE SPACE.
+             05 WS-CTL-TASK-2 PIC 9(9).
+           COPY DAY1RES.
        PROCEDURE DIVISION.
            MAIN.
-               OPEN INPUT INPUT-FILE.
-               PERFORM PROCESS-DATA UNTIL FINISHED = "Y".
-               DISPLAY "Task 1: " WS-CALORIES(1).
-               DISPLAY "Task 2: " FUNCTION SUM(WS-CALORIES(1)
-               WS-CALORIES(2) WS-CALORIES(3)).
-               STOP RUN.
+               PERFORM SET-INPUT-FILENAME.
+               PERFORM SET-REPORT-FILENAME.
+               PERFORM SET-EXCEPTION-FILENAME.
+               PERFORM SET-CHECKPOINT-FILENAME.
+               PERFORM CHECK-RUN-CONTROL.
+               IF WS-SKIP-RUN = "Y"
+                   DISPLAY "AOC-2022-1: input for " WS-RUN-KEY
+                     " already processed - skipping (set "
+                     "AOC_FORCE_REPROCESS=Y to override)."
+               ELSE
+                   OPEN INPUT INPUT-FILE
+                   OPEN OUTPUT REPORT-FILE
+                   PERFORM RESTORE-CHECKPOINT
+                   IF WS-CKPT-RESUMED = "Y"
+                       OPEN EXTEND EXCEPTION-FILE
+                   ELSE
+                       OPEN OUTPUT EXCEPTION-FILE
+                   END-IF
+                   PERFORM PROCESS-DATA UNTIL FINISHED = "Y"
+                   MOVE WS-CALORIES(1) TO WS-D1-TASK-1
+                   COMPUTE WS-D1-TASK-2 = FUNCTION SUM(WS-CALORIES(1)
+                   WS-CALORIES(2) WS-CALORIES(3))
+                   DISPLAY "Task 1: " WS-D1-TASK-1 " (Elf "
+                   WS-ELF-NUMBER(1) ")"
+                   MOVE SPACES TO REPORT-LINE
+                   STRING "Task 1: " WS-D1-TASK-1 " (Elf "
+                     WS-ELF-NUMBER(1) ")" DELIMITED BY SIZE
+                     INTO REPORT-LINE
+                   WRITE REPORT-LINE
+                   DISPLAY "Task 2: " WS-D1-TASK-2
+                   MOVE SPACES TO REPORT-LINE
+                   STRING "Task 2: " WS-D1-TASK-2 DELIMITED BY SIZE
+                     INTO REPORT-LINE
+                   WRITE REPORT-LINE
+                   DISPLAY "Exceptions: " WS-EXCEPTION-COUNT
+                   MOVE SPACES TO REPORT-LINE
+                   STRING "Exceptions: " WS-EXCEPTION-COUNT
+                     DELIMITED BY SIZE INTO REPORT-LINE
+                   WRITE REPORT-LINE
+                   PERFORM DISPLAY-LEADERBOARD
+                   CLOSE REPORT-FILE
+                   PERFORM ARCHIVE-INPUT-FILE
+                   PERFORM RECORD-RUN-CONTROL
+               END-IF.
+               GOBACK.
+           SET-INPUT-FILENAME.
+               ACCEPT WS-RUN-DATE FROM ENVIRONMENT "AOC_RUN_DATE".
+               IF WS-RUN-DATE = SPACES
+                   MOVE "inputs/day1.txt" TO WS-INPUT-FILENAME
+               ELSE
+                   STRING "inputs/day1-" WS-RUN-DATE ".txt"
+                     DELIMITED BY SIZE INTO WS-INPUT-FILENAME
+               END-IF.
+           SET-REPORT-FILENAME.
+               IF WS-RUN-DATE = SPACES
+                   MOVE "reports/day1.txt" TO WS-REPORT-FILENAME
+               ELSE
+                   STRING "reports/day1-" WS-RUN-DATE ".txt"
+                     DELIMITED BY SIZE INTO WS-REPORT-FILENAME
+               END-IF.
+           SET-EXCEPTION-FILENAME.
+               IF WS-RUN-DATE = SPACES
+                   MOVE "inputs/day1-exceptions.txt" TO
+                     WS-EXCEPTION-FILENAME
+               ELSE
+                   STRING "inputs/day1-exceptions-" WS-RUN-DATE ".txt"
+                     DELIMITED BY SIZE INTO WS-EXCEPTION-FILENAME
+               END-IF.
+           SET-CHECKPOINT-FILENAME.
+               IF WS-RUN-DATE = SPACES
+                   MOVE "inputs/day1-checkpoint.txt" TO
+                     WS-CHECKPOINT-FILENAME
+               ELSE
+                   STRING "inputs/day1-checkpoint-" WS-RUN-DATE ".txt"
+                     DELIMITED BY SIZE INTO WS-CHECKPOINT-FILENAME
+               END-IF.
+           CHECK-RUN-CONTROL.
+               MOVE "N" TO WS-SKIP-RUN.
+               MOVE "N" TO WS-CTL-EOF.
+               IF WS-RUN-DATE = SPACES
+                   MOVE "STATIC" TO WS-RUN-KEY
+               ELSE
+                   MOVE WS-RUN-DATE TO WS-RUN-KEY
+               END-IF.
+               OPEN INPUT CONTROL-FILE.
+               IF WS-CTL-FS = "00"
+                   PERFORM WITH TEST BEFORE UNTIL WS-CTL-EOF = "Y"
+                       READ CONTROL-FILE INTO WS-CONTROL-REC
+                         AT END MOVE "Y" TO WS-CTL-EOF
+                       END-READ
+                       IF WS-CTL-EOF NOT = "Y" AND
+                         WS-CTL-PROGRAM = "AOC-2022-1" AND
+                         WS-CTL-DATE = WS-RUN-KEY AND
+                         WS-CTL-STATUS = "COMPLETE"
+                           MOVE "Y" TO WS-SKIP-RUN
+                           MOVE WS-CTL-TASK-1 TO WS-D1-TASK-1
+                           MOVE WS-CTL-TASK-2 TO WS-D1-TASK-2
+                       END-IF
+                   END-PERFORM
+                   CLOSE CONTROL-FILE
+               END-IF.
+               ACCEPT WS-FORCE-FLAG FROM ENVIRONMENT
+                 "AOC_FORCE_REPROCESS".
+               IF WS-FORCE-FLAG = "Y"
+                   MOVE "N" TO WS-SKIP-RUN
+               END-IF.
+           RECORD-RUN-CONTROL.
+               OPEN INPUT CONTROL-FILE.
+               IF WS-CTL-FS = "00"
+                   CLOSE CONTROL-FILE
+                   OPEN EXTEND CONTROL-FILE
+               ELSE
+                   OPEN OUTPUT CONTROL-FILE
+               END-IF.
+               MOVE "AOC-2022-1" TO WS-CTL-PROGRAM.
+               MOVE WS-RUN-KEY TO WS-CTL-DATE.
+               MOVE "COMPLETE" TO WS-CTL-STATUS.
+               MOVE WS-D1-TASK-1 TO WS-CTL-TASK-1.
+               MOVE WS-D1-TASK-2 TO WS-CTL-TASK-2.
+               MOVE WS-CONTROL-REC TO CONTROL-LINE.
+               WRITE CONTROL-LINE.
+               CLOSE CONTROL-FILE.
+           DISPLAY-LEADERBOARD.
+               PERFORM WITH TEST BEFORE VARYING WS-RANK-IDX FROM 1
+                 BY 1 UNTIL WS-RANK-IDX > 10
+                   DISPLAY "Rank " WS-RANK-IDX ": Elf " WS-ELF-NUMBER
+                     (WS-RANK-IDX) " " WS-CALORIES(WS-RANK-IDX)
+                   MOVE SPACES TO REPORT-LINE
+                   STRING "Rank " WS-RANK-IDX ": Elf " WS-ELF-NUMBER
+                     (WS-RANK-IDX) " " WS-CALORIES(WS-RANK-IDX)
+                     DELIMITED BY SIZE INTO REPORT-LINE
+                   WRITE REPORT-LINE
+               END-PERFORM.
+           RESTORE-CHECKPOINT.
+               MOVE "N" TO WS-CKPT-RESUMED.
+               OPEN INPUT CHECKPOINT-FILE.
+               IF WS-CKPT-FS = "00"
+                   READ CHECKPOINT-FILE INTO CHECKPOINT-LINE
+                   CLOSE CHECKPOINT-FILE
+                   IF WS-CKPT-FS = "00"
+                       MOVE CHECKPOINT-LINE TO WS-CHECKPOINT-REC
+                       IF CKPT-STATUS = "INPROG " AND
+                         CKPT-RUN-KEY NOT = WS-RUN-KEY
+                           DISPLAY "Ignoring checkpoint for a "
+                             "different run (" CKPT-RUN-KEY
+                             ") - starting " WS-RUN-KEY " from "
+                             "scratch."
+                       END-IF
+                       IF CKPT-STATUS = "INPROG " AND
+                         CKPT-RUN-KEY = WS-RUN-KEY
+                           MOVE "Y" TO WS-CKPT-RESUMED
+                           MOVE CKPT-LINE-NUMBER TO WS-LINE-NUMBER
+                           MOVE CKPT-CURRENT-ELF TO WS-CURRENT-ELF
+                           MOVE CKPT-TOTAL-CALORIES TO
+                             WS-TOTAL-CALORIES
+                           MOVE CKPT-EXCEPTION-COUNT TO
+                             WS-EXCEPTION-COUNT
+                           MOVE CKPT-CALORIES(1) TO WS-CALORIES(1)
+                           MOVE CKPT-CALORIES(2) TO WS-CALORIES(2)
+                           MOVE CKPT-CALORIES(3) TO WS-CALORIES(3)
+                           MOVE CKPT-CALORIES(4) TO WS-CALORIES(4)
+                           MOVE CKPT-CALORIES(5) TO WS-CALORIES(5)
+                           MOVE CKPT-CALORIES(6) TO WS-CALORIES(6)
+                           MOVE CKPT-CALORIES(7) TO WS-CALORIES(7)
+                           MOVE CKPT-CALORIES(8) TO WS-CALORIES(8)
+                           MOVE CKPT-CALORIES(9) TO WS-CALORIES(9)
+                           MOVE CKPT-CALORIES(10) TO WS-CALORIES(10)
+                           MOVE CKPT-ELF-NUMBER(1) TO WS-ELF-NUMBER(1)
+                           MOVE CKPT-ELF-NUMBER(2) TO WS-ELF-NUMBER(2)
+                           MOVE CKPT-ELF-NUMBER(3) TO WS-ELF-NUMBER(3)
+                           MOVE CKPT-ELF-NUMBER(4) TO WS-ELF-NUMBER(4)
+                           MOVE CKPT-ELF-NUMBER(5) TO WS-ELF-NUMBER(5)
+                           MOVE CKPT-ELF-NUMBER(6) TO WS-ELF-NUMBER(6)
+                           MOVE CKPT-ELF-NUMBER(7) TO WS-ELF-NUMBER(7)
+                           MOVE CKPT-ELF-NUMBER(8) TO WS-ELF-NUMBER(8)
+                           MOVE CKPT-ELF-NUMBER(9) TO WS-ELF-NUMBER(9)
+                           MOVE CKPT-ELF-NUMBER(10) TO
+                             WS-ELF-NUMBER(10)
+                           DISPLAY "Resuming from checkpoint at line "
+                             WS-LINE-NUMBER
+                       END-IF
+                   END-IF
+               END-IF.
+               IF WS-CKPT-RESUMED = "Y"
+                   PERFORM SKIP-PROCESSED-LINES
+               END-IF.
+
+           SKIP-PROCESSED-LINES.
+               PERFORM WITH TEST BEFORE VARYING WS-SKIP-IDX FROM 1
+                 BY 1 UNTIL WS-SKIP-IDX > WS-LINE-NUMBER
+                   READ INPUT-FILE AT END PERFORM FINISH
+               END-PERFORM.
+
+           WRITE-CHECKPOINT.
+               MOVE WS-RUN-KEY TO CKPT-RUN-KEY.
+               MOVE WS-LINE-NUMBER TO CKPT-LINE-NUMBER.
+               MOVE WS-CURRENT-ELF TO CKPT-CURRENT-ELF.
+               MOVE WS-TOTAL-CALORIES TO CKPT-TOTAL-CALORIES.
+               MOVE WS-EXCEPTION-COUNT TO CKPT-EXCEPTION-COUNT.
+               MOVE WS-CALORIES(1) TO CKPT-CALORIES(1).
+               MOVE WS-CALORIES(2) TO CKPT-CALORIES(2).
+               MOVE WS-CALORIES(3) TO CKPT-CALORIES(3).
+               MOVE WS-CALORIES(4) TO CKPT-CALORIES(4).
+               MOVE WS-CALORIES(5) TO CKPT-CALORIES(5).
+               MOVE WS-CALORIES(6) TO CKPT-CALORIES(6).
+               MOVE WS-CALORIES(7) TO CKPT-CALORIES(7).
+               MOVE WS-CALORIES(8) TO CKPT-CALORIES(8).
+               MOVE WS-CALORIES(9) TO CKPT-CALORIES(9).
+               MOVE WS-CALORIES(10) TO CKPT-CALORIES(10).
+               MOVE WS-ELF-NUMBER(1) TO CKPT-ELF-NUMBER(1).
+               MOVE WS-ELF-NUMBER(2) TO CKPT-ELF-NUMBER(2).
+               MOVE WS-ELF-NUMBER(3) TO CKPT-ELF-NUMBER(3).
+               MOVE WS-ELF-NUMBER(4) TO CKPT-ELF-NUMBER(4).
+               MOVE WS-ELF-NUMBER(5) TO CKPT-ELF-NUMBER(5).
+               MOVE WS-ELF-NUMBER(6) TO CKPT-ELF-NUMBER(6).
+               MOVE WS-ELF-NUMBER(7) TO CKPT-ELF-NUMBER(7).
+               MOVE WS-ELF-NUMBER(8) TO CKPT-ELF-NUMBER(8).
+               MOVE WS-ELF-NUMBER(9) TO CKPT-ELF-NUMBER(9).
+               MOVE WS-ELF-NUMBER(10) TO CKPT-ELF-NUMBER(10).
+               MOVE WS-CHECKPOINT-REC TO CHECKPOINT-LINE.
+               OPEN OUTPUT CHECKPOINT-FILE.
+               WRITE CHECKPOINT-LINE.
+               CLOSE CHECKPOINT-FILE.
+
            PROCESS-DATA.
                READ INPUT-FILE AT END PERFORM FINISH.
+               IF FINISHED NOT = "Y"
+                   ADD 1 TO WS-LINE-NUMBER
+               END-IF.
                IF INPUT-STRING = " " THEN
-                   EVALUATE TRUE
-                     WHEN WS-TOTAL-CALORIES IS GREATER THAN
-                       WS-CALORIES(1)
-                       MOVE WS-CALORIES(2) TO WS-CALORIES(3)
-                       MOVE WS-CALORIES(1) TO WS-CALORIES(2)
-                       MOVE WS-TOTAL-CALORIES TO WS-CALORIES(1)
-                     WHEN WS-TOTAL-CALORIES IS GREATER THAN
-                       WS-CALORIES(2) AND WS-TOTAL-CALORIES IS NOT EQUAL
-                       TO WS-CALORIES(1)
-                       MOVE WS-CALORIES(2) TO WS-CALORIES(3)
-                       MOVE WS-TOTAL-CALORIES TO WS-CALORIES(2)
-                     WHEN WS-TOTAL-CALORIES IS GREATER THAN
-                       WS-CALORIES(3) AND WS-TOTAL-CALORIES IS NOT EQUAL
-                       TO WS-CALORIES(2)
-                       MOVE WS-TOTAL-CALORIES TO WS-CALORIES(3)
-                   END-EVALUATE
+                   PERFORM RANK-ELF
+                   ADD 1 TO WS-CURRENT-ELF
                    MOVE 0 TO WS-TOTAL-CALORIES
                ELSE
-                 ADD FUNCTION NUMVAL(INPUT-STRING) TO
-                 WS-TOTAL-CALORIES
+                 MOVE FUNCTION TEST-NUMVAL(INPUT-STRING) TO
+                 WS-NUMVAL-CHECK
+                 IF WS-NUMVAL-CHECK = 0
+                   ADD FUNCTION NUMVAL(INPUT-STRING) TO
+                   WS-TOTAL-CALORIES
+                 ELSE
+                   PERFORM WRITE-EXCEPTION
+                 END-IF
+               END-IF.
+               IF FINISHED NOT = "Y" AND
+                 FUNCTION MOD(WS-LINE-NUMBER, WS-CKPT-INTERVAL) = 0
+                   MOVE "INPROG " TO CKPT-STATUS
+                   PERFORM WRITE-CHECKPOINT
+               END-IF.
+
+           WRITE-EXCEPTION.
+               ADD 1 TO WS-EXCEPTION-COUNT.
+               MOVE WS-LINE-NUMBER TO WS-EXC-LINE-NO.
+               MOVE INPUT-STRING TO WS-EXC-TEXT.
+               MOVE WS-EXCEPTION-REC TO EXCEPTION-LINE.
+               WRITE EXCEPTION-LINE.
+
+           RANK-ELF.
+               IF WS-TOTAL-CALORIES IS GREATER THAN WS-CALORIES(10)
+                   MOVE 10 TO WS-RANK-IDX
+                   PERFORM WITH TEST BEFORE VARYING WS-RANK-IDX FROM 10
+                     BY -1 UNTIL WS-RANK-IDX = 1 OR WS-TOTAL-CALORIES
+                     IS NOT GREATER THAN WS-CALORIES(WS-RANK-IDX - 1)
+                       MOVE WS-CALORIES(WS-RANK-IDX - 1) TO
+                         WS-CALORIES(WS-RANK-IDX)
+                       MOVE WS-ELF-NUMBER(WS-RANK-IDX - 1) TO
+                         WS-ELF-NUMBER(WS-RANK-IDX)
+                   END-PERFORM
+                   MOVE WS-TOTAL-CALORIES TO WS-CALORIES(WS-RANK-IDX)
+                   MOVE WS-CURRENT-ELF TO WS-ELF-NUMBER(WS-RANK-IDX)
                END-IF.
 
            FINISH.
              MOVE "Y" TO FINISHED.
              CLOSE INPUT-FILE.
+             CLOSE EXCEPTION-FILE.
+             MOVE "DONE    " TO CKPT-STATUS.
+             PERFORM WRITE-CHECKPOINT.
+
+           ARCHIVE-INPUT-FILE.
+             IF WS-RUN-DATE NOT = SPACES
+                 STRING "archive/day1-" WS-RUN-DATE ".txt"
+                   DELIMITED BY SIZE INTO WS-ARCHIVE-FILENAME
+                 CALL "CBL_RENAME_FILE" USING WS-INPUT-FILENAME
+                   WS-ARCHIVE-FILENAME RETURNING WS-RENAME-RC
+             END-IF.
             
